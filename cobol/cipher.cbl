@@ -3,20 +3,103 @@ PROGRAM-ID.    john-paul-welsh-cipher.
 
 ENVIRONMENT DIVISION.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT cipher-in
+        ASSIGN TO "CIPHER-IN"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT cipher-out
+        ASSIGN TO "CIPHER-OUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS cipher-out-status.
+    SELECT ctl-card
+        ASSIGN TO "CTL-CARD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ctl-card-status.
+    SELECT audit-log
+        ASSIGN TO "AUDIT-LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS audit-log-status.
+    SELECT checkpt
+        ASSIGN TO "CHECKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS checkpt-status.
+    SELECT freq-rpt
+        ASSIGN TO "FREQ-RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS freq-rpt-status.
+    SELECT excpt-rpt
+        ASSIGN TO "EXCPT-RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS excpt-rpt-status.
+    SELECT history-file
+        ASSIGN TO "HISTORY"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS history-key
+        FILE STATUS IS history-status.
+
 DATA DIVISION.
 
+FILE SECTION.
+FD  cipher-in.
+01  cipher-in-record   PIC X(40).
+
+FD  cipher-out.
+01  cipher-out-record  PIC X(110).
+
+FD  ctl-card.
+01  ctl-card-record.
+    05  ctl-chr-shift   PIC 9(02).
+    05  ctl-filler-1    PIC X.
+    05  ctl-max-shift   PIC 9(02).
+    05  ctl-filler-2    PIC X.
+    05  ctl-operator    PIC X(08).
+    05  ctl-filler-3    PIC X.
+    05  ctl-cipher-mode PIC X(01).
+    05  ctl-filler-4    PIC X.
+    05  ctl-keyword     PIC X(20).
+
+FD  audit-log.
+01  audit-record        PIC X(170).
+
+FD  checkpt.
+01  checkpt-record.
+    05  checkpt-msg-num  PIC 9(05).
+    05  checkpt-filler-1 PIC X.
+    05  checkpt-iteration PIC S99.
+
+FD  freq-rpt.
+01  freq-rpt-record     PIC X(140).
+
+FD  excpt-rpt.
+01  excpt-rpt-record    PIC X(100).
+
+FD  history-file.
+01  history-record.
+    05  history-key.
+        10  history-timestamp PIC X(16).
+        10  history-msg-num   PIC 9(05).
+    05  history-mode          PIC X(01).
+    05  history-chr-shift     PIC S99.
+    05  history-keyword       PIC X(20).
+    05  history-input         PIC X(40).
+    05  history-encrypted     PIC X(40).
+    05  history-decrypted     PIC X(40).
+
 WORKING-STORAGE SECTION.
 
-01  str-input       PIC X(15)  VALUE "John Paul Welsh".
+01  str-input       PIC X(40).
+01  msg-length      PIC 99.
 01  curr-char       PIC X.
 01  chr-shift       PIC S99    VALUE 28.
 01  max-shift       PIC S99    VALUE 28.
-01  encrypt-input   PIC X(15).
-01  encrypt-output  PIC X(16).
-01  decrypt-input   PIC X(15).
-01  decrypt-output  PIC X(16).
-01  solve-input     PIC X(15).
-01  solve-output    PIC X(16).
+01  encrypt-input   PIC X(40).
+01  encrypt-output  PIC X(40).
+01  decrypt-input   PIC X(40).
+01  decrypt-output  PIC X(40).
+01  solve-input     PIC X(40).
+01  solve-output    PIC X(40).
 01  iteration       PIC S99.
 01  this-char       PIC X.
 01  this-index      PIC 99.
@@ -24,10 +107,57 @@ WORKING-STORAGE SECTION.
 01  str-pos         PIC 99     VALUE 01.
 01  new-s-index     PIC S99.
 01  new-us-index    PIC 99.
+01  table-size      PIC 99     VALUE 42.
+01  ctl-card-status PIC X(02).
+01  operator-id     PIC X(08)  VALUE "UNKNOWN".
+01  audit-timestamp PIC X(21).
+01  audit-mode      PIC X(01).
+01  audit-shift     PIC S99.
+01  audit-input     PIC X(40).
+01  audit-output    PIC X(40).
+01  checkpt-status    PIC X(02).
+01  msg-num           PIC 9(05)  VALUE 0.
+01  resume-msg-num    PIC 9(05)  VALUE 0.
+01  resume-iteration  PIC S99    VALUE 0.
+01  solve-count       PIC S99.
+01  solve-audit-floor PIC S99    VALUE -1.
+01  cipher-in-eof   PIC X(01)  VALUE "N".
+    88  end-of-cipher-in      VALUE "Y".
+01  msg-audit-flag  PIC X(01)  VALUE "N".
+    88  message-already-audited  VALUE "Y".
+    88  message-not-yet-audited  VALUE "N".
 01  table-alpha.
-    05  idx-char-pair OCCURS 26 TIMES INDEXED BY idx.
+    05  idx-char-pair OCCURS 42 TIMES INDEXED BY idx.
         10 table-idx       PIC 99.
         10 table-val       PIC X.
+01  freq-weight-table.
+    05  freq-pair OCCURS 26 TIMES INDEXED BY freq-idx.
+        10 freq-letter     PIC X.
+        10 freq-weight     PIC 9(02).
+01  cand-score         PIC 9(04).
+01  cand-this-index    PIC 99.
+01  best-score         PIC 9(04)  VALUE 0.
+01  best-shift         PIC S99    VALUE 0.
+01  best-output        PIC X(40).
+01  cipher-mode        PIC X(01)  VALUE "C".
+    88  vigenere-mode          VALUE "V".
+01  keyword            PIC X(20)  VALUE SPACES.
+01  keyword-length     PIC 99     VALUE 0.
+01  key-pos            PIC 99.
+01  key-char           PIC X.
+01  key-this-index     PIC 99.
+01  eff-shift          PIC S99.
+01  char-valid-flag    PIC X(01)  VALUE "Y".
+    88  char-is-valid          VALUE "Y".
+    88  char-is-invalid        VALUE "N".
+01  exception-count    PIC 9(03) VALUE 0.
+01  history-status     PIC X(02).
+01  cipher-out-status  PIC X(02).
+01  audit-log-status   PIC X(02).
+01  freq-rpt-status     PIC X(02).
+01  excpt-rpt-status    PIC X(02).
+01  run-timestamp-raw  PIC X(21).
+01  run-timestamp      PIC X(16).
 
 PROCEDURE DIVISION.
 
@@ -58,130 +188,518 @@ PROGRAM-BEGIN.
     MOVE "X" TO idx-char-pair(24).
     MOVE "Y" TO idx-char-pair(25).
     MOVE "Z" TO idx-char-pair(26).
+    MOVE "0" TO idx-char-pair(27).
+    MOVE "1" TO idx-char-pair(28).
+    MOVE "2" TO idx-char-pair(29).
+    MOVE "3" TO idx-char-pair(30).
+    MOVE "4" TO idx-char-pair(31).
+    MOVE "5" TO idx-char-pair(32).
+    MOVE "6" TO idx-char-pair(33).
+    MOVE "7" TO idx-char-pair(34).
+    MOVE "8" TO idx-char-pair(35).
+    MOVE "9" TO idx-char-pair(36).
+    MOVE "'" TO idx-char-pair(37).
+    MOVE "." TO idx-char-pair(38).
+    MOVE "," TO idx-char-pair(39).
+    MOVE "-" TO idx-char-pair(40).
+    MOVE "?" TO idx-char-pair(41).
+    MOVE "!" TO idx-char-pair(42).
+
+    MOVE "E" TO freq-letter(1)   MOVE 12 TO freq-weight(1).
+    MOVE "T" TO freq-letter(2)   MOVE 09 TO freq-weight(2).
+    MOVE "A" TO freq-letter(3)   MOVE 08 TO freq-weight(3).
+    MOVE "O" TO freq-letter(4)   MOVE 08 TO freq-weight(4).
+    MOVE "I" TO freq-letter(5)   MOVE 07 TO freq-weight(5).
+    MOVE "N" TO freq-letter(6)   MOVE 07 TO freq-weight(6).
+    MOVE "S" TO freq-letter(7)   MOVE 06 TO freq-weight(7).
+    MOVE "H" TO freq-letter(8)   MOVE 06 TO freq-weight(8).
+    MOVE "R" TO freq-letter(9)   MOVE 06 TO freq-weight(9).
+    MOVE "D" TO freq-letter(10)  MOVE 04 TO freq-weight(10).
+    MOVE "L" TO freq-letter(11)  MOVE 04 TO freq-weight(11).
+    MOVE "C" TO freq-letter(12)  MOVE 03 TO freq-weight(12).
+    MOVE "U" TO freq-letter(13)  MOVE 03 TO freq-weight(13).
+    MOVE "M" TO freq-letter(14)  MOVE 02 TO freq-weight(14).
+    MOVE "W" TO freq-letter(15)  MOVE 02 TO freq-weight(15).
+    MOVE "F" TO freq-letter(16)  MOVE 02 TO freq-weight(16).
+    MOVE "G" TO freq-letter(17)  MOVE 02 TO freq-weight(17).
+    MOVE "Y" TO freq-letter(18)  MOVE 02 TO freq-weight(18).
+    MOVE "P" TO freq-letter(19)  MOVE 02 TO freq-weight(19).
+    MOVE "B" TO freq-letter(20)  MOVE 01 TO freq-weight(20).
+    MOVE "V" TO freq-letter(21)  MOVE 01 TO freq-weight(21).
+    MOVE "K" TO freq-letter(22)  MOVE 01 TO freq-weight(22).
+    MOVE "J" TO freq-letter(23)  MOVE 01 TO freq-weight(23).
+    MOVE "Q" TO freq-letter(24)  MOVE 01 TO freq-weight(24).
+    MOVE "X" TO freq-letter(25)  MOVE 01 TO freq-weight(25).
+    MOVE "Z" TO freq-letter(26)  MOVE 01 TO freq-weight(26).
+
+    MOVE FUNCTION CURRENT-DATE TO run-timestamp-raw.
+    MOVE run-timestamp-raw(1:16) TO run-timestamp.
+
+    PERFORM READ-CONTROL-CARD.
+    PERFORM READ-CHECKPOINT.
 
-    DISPLAY "The input string is " str-input.
     DISPLAY "The shift amount is " chr-shift.
     DISPLAY "The max shift amount is " max-shift.
+    DISPLAY "The cipher mode is " cipher-mode.
+    IF vigenere-mode THEN
+        DISPLAY "The keyword is " keyword(1:keyword-length)
+    END-IF.
 
-    SET str-input TO FUNCTION UPPER-CASE(str-input).
-    SET chr-shift TO FUNCTION MOD(chr-shift, 26).
+    SET chr-shift TO FUNCTION MOD(chr-shift, table-size).
+    SET max-shift TO FUNCTION MOD(max-shift, table-size).
 
-DO-ENCRYPTION.
-    MOVE str-input TO encrypt-input.
-    PERFORM 15 TIMES
-        MOVE encrypt-input(str-pos:str-pos) TO curr-char
-        PERFORM TABLE-SEARCH
- 
-        ADD this-index, chr-shift GIVING new-s-index
+    OPEN INPUT cipher-in.
+    PERFORM OPEN-RUN-OUTPUT-FILES.
+    PERFORM OPEN-HISTORY-FILE.
+
+    PERFORM PROCESS-ONE-MESSAGE UNTIL end-of-cipher-in.
+
+    CLOSE cipher-in.
+    CLOSE cipher-out.
+    CLOSE audit-log.
+    CLOSE freq-rpt.
+    CLOSE excpt-rpt.
+    CLOSE history-file.
+
+    PERFORM CLEAR-CHECKPOINT.
 
-        IF new-s-index > 26 THEN
-            COMPUTE new-s-index = new-s-index - 26
+    PERFORM PROGRAM-DONE.
+
+READ-CONTROL-CARD.
+    OPEN INPUT ctl-card.
+
+    IF ctl-card-status = "00" THEN
+        READ ctl-card
+            AT END
+                DISPLAY "CTL-CARD is empty, using compiled-in shift values"
+        END-READ
+
+        IF ctl-card-status = "00" THEN
+            IF ctl-chr-shift NOT = SPACES THEN
+                MOVE ctl-chr-shift TO chr-shift
+            END-IF
+            IF ctl-max-shift NOT = SPACES THEN
+                MOVE ctl-max-shift TO max-shift
+            END-IF
+            IF ctl-operator NOT = SPACES THEN
+                MOVE ctl-operator TO operator-id
+            END-IF
+            IF ctl-cipher-mode NOT = SPACE THEN
+                MOVE ctl-cipher-mode TO cipher-mode
+            END-IF
+            IF ctl-keyword NOT = SPACES THEN
+                SET keyword TO FUNCTION UPPER-CASE(ctl-keyword)
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(keyword)) TO keyword-length
+            END-IF
+        END-IF
+
+        CLOSE ctl-card
+    ELSE
+        DISPLAY "CTL-CARD not found, using compiled-in shift values"
+    END-IF.
+
+OPEN-RUN-OUTPUT-FILES.
+    IF resume-msg-num > 0 THEN
+        OPEN EXTEND cipher-out
+        IF cipher-out-status NOT = "00" THEN
+            OPEN OUTPUT cipher-out
+        END-IF
+
+        OPEN EXTEND audit-log
+        IF audit-log-status NOT = "00" THEN
+            OPEN OUTPUT audit-log
         END-IF
 
-        IF new-s-index < 1 THEN
-            COMPUTE new-s-index = new-s-index + 26
+        OPEN EXTEND freq-rpt
+        IF freq-rpt-status NOT = "00" THEN
+            OPEN OUTPUT freq-rpt
         END-IF
 
-        MOVE new-s-index TO new-us-index
+        OPEN EXTEND excpt-rpt
+        IF excpt-rpt-status NOT = "00" THEN
+            OPEN OUTPUT excpt-rpt
+        END-IF
+    ELSE
+        OPEN OUTPUT cipher-out
+        OPEN OUTPUT audit-log
+        OPEN OUTPUT freq-rpt
+        OPEN OUTPUT excpt-rpt
+    END-IF.
+
+OPEN-HISTORY-FILE.
+    OPEN I-O history-file.
+    IF history-status = "35" THEN
+        OPEN OUTPUT history-file
+    ELSE
+        IF history-status NOT = "00" THEN
+            DISPLAY "FATAL: HISTORY open failed, status " history-status
+            PERFORM PROGRAM-DONE
+        END-IF
+    END-IF.
+
+READ-CHECKPOINT.
+    OPEN INPUT checkpt.
+
+    IF checkpt-status = "00" THEN
+        READ checkpt
+            AT END
+                CONTINUE
+        END-READ
 
-        MOVE idx-char-pair(new-us-index) TO new-char
-        INSPECT curr-char CONVERTING this-char TO new-char
+        IF checkpt-status = "00" AND checkpt-msg-num > 0 THEN
+            IF checkpt-iteration < 0 THEN
+                COMPUTE resume-msg-num = checkpt-msg-num + 1
+            ELSE
+                MOVE checkpt-msg-num   TO resume-msg-num
+                MOVE checkpt-iteration TO resume-iteration
+            END-IF
+            DISPLAY "Resuming from CHECKPT at message " resume-msg-num
+        END-IF
 
-        IF curr-char = " " THEN
-            STRING " " encrypt-output INTO encrypt-output
+        CLOSE checkpt
+    END-IF.
+
+PROCESS-ONE-MESSAGE.
+    READ cipher-in INTO str-input
+        AT END
+            SET end-of-cipher-in TO TRUE
+    END-READ.
+
+    IF NOT end-of-cipher-in THEN
+        ADD 1 TO msg-num
+
+        IF msg-num >= resume-msg-num THEN
+            IF msg-num = resume-msg-num AND resume-iteration > 0 THEN
+                SET message-already-audited TO TRUE
+            ELSE
+                SET message-not-yet-audited TO TRUE
+            END-IF
+
+            SET str-input TO FUNCTION UPPER-CASE(str-input)
+            SET str-input TO FUNCTION TRIM(str-input)
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(str-input)) TO msg-length
+
+            DISPLAY "The input string is " str-input(1:msg-length)
+
+            PERFORM VALIDATE-MESSAGE
+            PERFORM DO-ENCRYPTION
+            PERFORM DO-DECRYPTION
+            PERFORM DO-SOLVE
+            PERFORM WRITE-HISTORY-RECORD
+
+            MOVE SPACES TO cipher-out-record
+            STRING "ENCRYPTED: " encrypt-output(1:msg-length)
+                   "  DECRYPTED: " decrypt-output(1:msg-length)
+                   INTO cipher-out-record
+            END-STRING
+            WRITE cipher-out-record
+        END-IF
+    END-IF.
+
+DO-ENCRYPTION.
+    MOVE str-input TO encrypt-input.
+    MOVE SPACES TO encrypt-output.
+    SET str-pos TO 1.
+    PERFORM msg-length TIMES
+        MOVE encrypt-input(str-pos:1) TO curr-char
+        PERFORM TABLE-SEARCH
+
+        IF this-index = 0 THEN
+            MOVE curr-char TO encrypt-output(str-pos:1)
         ELSE
-            STRING curr-char encrypt-output INTO encrypt-output
+            PERFORM DETERMINE-EFF-SHIFT
+
+            ADD this-index, eff-shift GIVING new-s-index
+
+            IF new-s-index > table-size THEN
+                COMPUTE new-s-index = new-s-index - table-size
+            END-IF
+
+            IF new-s-index < 1 THEN
+                COMPUTE new-s-index = new-s-index + table-size
+            END-IF
+
+            MOVE new-s-index TO new-us-index
+
+            MOVE idx-char-pair(new-us-index) TO new-char
+            INSPECT curr-char CONVERTING this-char TO new-char
+
+            IF curr-char = " " THEN
+                MOVE " " TO encrypt-output(str-pos:1)
+            ELSE
+                MOVE curr-char TO encrypt-output(str-pos:1)
+            END-IF
         END-IF
-         
+
         ADD str-pos, 1 GIVING str-pos
     END-PERFORM.
-         
-    SET encrypt-output TO FUNCTION REVERSE(encrypt-output).
-    DISPLAY "Encrypted: " encrypt-output.
-    
+
+    DISPLAY "Encrypted: " encrypt-output(1:msg-length).
+
+    IF message-not-yet-audited THEN
+        MOVE "E" TO audit-mode
+        MOVE chr-shift TO audit-shift
+        MOVE str-input TO audit-input
+        MOVE encrypt-output TO audit-output
+        PERFORM WRITE-AUDIT-RECORD
+    END-IF.
+
 DO-DECRYPTION.
     MOVE str-input TO decrypt-input.
+    MOVE SPACES TO decrypt-output.
     SET str-pos TO 1.
-    PERFORM 15 TIMES
-        MOVE decrypt-input(str-pos:str-pos) TO curr-char
+    PERFORM msg-length TIMES
+        MOVE decrypt-input(str-pos:1) TO curr-char
         PERFORM TABLE-SEARCH
 
-        SUBTRACT chr-shift FROM this-index GIVING new-s-index
+        IF this-index = 0 THEN
+            MOVE curr-char TO decrypt-output(str-pos:1)
+        ELSE
+            PERFORM DETERMINE-EFF-SHIFT
 
-        IF new-s-index > 26 THEN
-            COMPUTE new-s-index = new-s-index - 26
-        END-IF
+            SUBTRACT eff-shift FROM this-index GIVING new-s-index
 
-        IF new-s-index < 1 THEN
-            COMPUTE new-s-index = new-s-index + 26
-        END-IF
+            IF new-s-index > table-size THEN
+                COMPUTE new-s-index = new-s-index - table-size
+            END-IF
 
-        MOVE new-s-index TO new-us-index
+            IF new-s-index < 1 THEN
+                COMPUTE new-s-index = new-s-index + table-size
+            END-IF
 
-        MOVE idx-char-pair(new-us-index) TO new-char
-        INSPECT curr-char CONVERTING this-char TO new-char
+            MOVE new-s-index TO new-us-index
 
-        IF curr-char = " " THEN
-            STRING " " decrypt-output INTO decrypt-output
-        ELSE
-            STRING curr-char decrypt-output INTO decrypt-output
+            MOVE idx-char-pair(new-us-index) TO new-char
+            INSPECT curr-char CONVERTING this-char TO new-char
+
+            IF curr-char = " " THEN
+                MOVE " " TO decrypt-output(str-pos:1)
+            ELSE
+                MOVE curr-char TO decrypt-output(str-pos:1)
+            END-IF
         END-IF
 
         ADD str-pos, 1 GIVING str-pos
     END-PERFORM.
 
-    SET decrypt-output TO FUNCTION REVERSE(decrypt-output).
-    DISPLAY "Decrypted: " decrypt-output.
+    DISPLAY "Decrypted: " decrypt-output(1:msg-length).
+
+    IF message-not-yet-audited THEN
+        MOVE "D" TO audit-mode
+        MOVE chr-shift TO audit-shift
+        MOVE str-input TO audit-input
+        MOVE decrypt-output TO audit-output
+        PERFORM WRITE-AUDIT-RECORD
+    END-IF.
 
 DO-SOLVE.
     MOVE str-input TO solve-input.
+
+    MOVE -1 TO solve-audit-floor.
+    IF msg-num = resume-msg-num AND resume-iteration > 0 THEN
+        MOVE resume-iteration TO solve-audit-floor
+        MOVE 0 TO resume-iteration
+    END-IF.
+
     MOVE max-shift TO iteration.
-    ADD max-shift, 1 GIVING max-shift.
+    COMPUTE solve-count = iteration + 1.
 
-    PERFORM max-shift TIMES
+    MOVE 0 TO best-score.
+    MOVE 0 TO best-shift.
+    MOVE SPACES TO best-output.
+
+    PERFORM solve-count TIMES
+        MOVE SPACES TO solve-output
         SET str-pos TO 1
-        PERFORM 15 TIMES
-            MOVE solve-input(str-pos:str-pos) TO curr-char
+        PERFORM msg-length TIMES
+            MOVE solve-input(str-pos:1) TO curr-char
             PERFORM TABLE-SEARCH
-             
-            SUBTRACT iteration FROM this-index GIVING new-s-index
 
-            IF new-s-index > 26 THEN
-                COMPUTE new-s-index = new-s-index - 26
-            END-IF
+            IF this-index = 0 THEN
+                MOVE curr-char TO solve-output(str-pos:1)
+            ELSE
+                SUBTRACT iteration FROM this-index GIVING new-s-index
 
-            IF new-s-index < 1 THEN
-                COMPUTE new-s-index = new-s-index + 26
-            END-IF
+                IF new-s-index > table-size THEN
+                    COMPUTE new-s-index = new-s-index - table-size
+                END-IF
 
-            MOVE new-s-index TO new-us-index
-             
-            MOVE idx-char-pair(new-us-index) TO new-char
-            INSPECT curr-char CONVERTING this-char TO new-char
+                IF new-s-index < 1 THEN
+                    COMPUTE new-s-index = new-s-index + table-size
+                END-IF
 
-            IF curr-char = " " THEN
-                STRING " " solve-output INTO solve-output
-            ELSE
-                STRING curr-char solve-output INTO solve-output
+                MOVE new-s-index TO new-us-index
+
+                MOVE idx-char-pair(new-us-index) TO new-char
+                INSPECT curr-char CONVERTING this-char TO new-char
+
+                IF curr-char = " " THEN
+                    MOVE " " TO solve-output(str-pos:1)
+                ELSE
+                    MOVE curr-char TO solve-output(str-pos:1)
+                END-IF
             END-IF
 
             ADD str-pos, 1 GIVING str-pos
         END-PERFORM
 
-        SET solve-output TO FUNCTION REVERSE(solve-output)
-        DISPLAY "Caesar " iteration ": " solve-output
-        
+        DISPLAY "Caesar " iteration ": " solve-output(1:msg-length)
+
+        IF solve-audit-floor < 0 OR iteration <= solve-audit-floor THEN
+            MOVE "S" TO audit-mode
+            MOVE iteration TO audit-shift
+            MOVE str-input TO audit-input
+            MOVE solve-output TO audit-output
+            PERFORM WRITE-AUDIT-RECORD
+        END-IF
+
+        PERFORM SCORE-CANDIDATE
+        IF cand-score > best-score THEN
+            MOVE cand-score    TO best-score
+            MOVE iteration     TO best-shift
+            MOVE solve-output  TO best-output
+        END-IF
+
         SUBTRACT 1 FROM iteration GIVING iteration
+        PERFORM WRITE-CHECKPOINT
     END-PERFORM.
 
-    PERFORM PROGRAM-DONE.
+    PERFORM WRITE-FREQ-REPORT.
+
+WRITE-AUDIT-RECORD.
+    MOVE FUNCTION CURRENT-DATE TO audit-timestamp.
+    MOVE SPACES TO audit-record.
+    STRING audit-timestamp  "  OPERATOR: " operator-id
+           "  MODE: "       audit-mode
+           "  SHIFT: "      audit-shift
+           "  INPUT: "      audit-input(1:msg-length)
+           "  OUTPUT: "     audit-output(1:msg-length)
+           INTO audit-record
+    END-STRING
+    WRITE audit-record.
+
+WRITE-HISTORY-RECORD.
+    MOVE run-timestamp  TO history-timestamp.
+    MOVE msg-num        TO history-msg-num.
+    MOVE cipher-mode    TO history-mode.
+    MOVE chr-shift       TO history-chr-shift.
+    IF vigenere-mode THEN
+        MOVE keyword TO history-keyword
+    ELSE
+        MOVE SPACES TO history-keyword
+    END-IF.
+    MOVE str-input       TO history-input.
+    MOVE encrypt-output  TO history-encrypted.
+    MOVE decrypt-output  TO history-decrypted.
+    WRITE history-record
+        INVALID KEY
+            DISPLAY "WRITE-HISTORY-RECORD: record not written, status "
+                    history-status
+    END-WRITE.
+
+WRITE-CHECKPOINT.
+    MOVE SPACES TO checkpt-record.
+    MOVE msg-num   TO checkpt-msg-num.
+    MOVE iteration TO checkpt-iteration.
+    OPEN OUTPUT checkpt.
+    WRITE checkpt-record.
+    CLOSE checkpt.
+
+CLEAR-CHECKPOINT.
+    MOVE SPACES TO checkpt-record.
+    MOVE 0 TO checkpt-msg-num.
+    MOVE 0 TO checkpt-iteration.
+    OPEN OUTPUT checkpt.
+    WRITE checkpt-record.
+    CLOSE checkpt.
 
 TABLE-SEARCH.
     SET idx to 1.
+    MOVE 0 TO this-index.
     SEARCH idx-char-pair
+    AT END
+        MOVE curr-char TO this-char
     WHEN idx-char-pair(idx) = curr-char
         MOVE idx-char-pair(idx) TO this-char
         MOVE idx TO this-index.
 
+DETERMINE-EFF-SHIFT.
+    IF vigenere-mode AND keyword-length > 0 THEN
+        COMPUTE key-pos = FUNCTION MOD(str-pos - 1, keyword-length) + 1
+        MOVE keyword(key-pos:1) TO key-char
+        PERFORM KEY-TABLE-SEARCH
+        COMPUTE eff-shift = key-this-index - 1
+    ELSE
+        MOVE chr-shift TO eff-shift
+    END-IF.
+
+KEY-TABLE-SEARCH.
+    SET idx TO 1.
+    MOVE 1 TO key-this-index.
+    SEARCH idx-char-pair
+    WHEN idx-char-pair(idx) = key-char
+        MOVE idx TO key-this-index.
+
+SCORE-CANDIDATE.
+    MOVE 0 TO cand-score.
+    SET str-pos TO 1.
+    PERFORM msg-length TIMES
+        MOVE solve-output(str-pos:1) TO curr-char
+        PERFORM FREQ-TABLE-SEARCH
+        ADD cand-this-index TO cand-score
+        ADD str-pos, 1 GIVING str-pos
+    END-PERFORM.
+
+FREQ-TABLE-SEARCH.
+    MOVE 0 TO cand-this-index.
+    SET freq-idx TO 1.
+    SEARCH freq-pair
+    WHEN freq-letter(freq-idx) = curr-char
+        MOVE freq-weight(freq-idx) TO cand-this-index.
+
+VALIDATE-MESSAGE.
+    SET str-pos TO 1.
+    PERFORM msg-length TIMES
+        MOVE str-input(str-pos:1) TO curr-char
+        IF curr-char NOT = SPACE THEN
+            PERFORM CHECK-CHAR-VALID
+            IF char-is-invalid AND message-not-yet-audited THEN
+                PERFORM WRITE-EXCEPTION
+            END-IF
+        END-IF
+        ADD str-pos, 1 GIVING str-pos
+    END-PERFORM.
+
+CHECK-CHAR-VALID.
+    SET char-is-valid TO TRUE.
+    SET idx TO 1.
+    SEARCH idx-char-pair
+        AT END
+            SET char-is-invalid TO TRUE
+        WHEN idx-char-pair(idx) = curr-char
+            CONTINUE
+    END-SEARCH.
+
+WRITE-EXCEPTION.
+    ADD 1 TO exception-count.
+    MOVE SPACES TO excpt-rpt-record.
+    STRING "MESSAGE: " msg-num
+           "  POSITION: " str-pos
+           "  CHAR: "     curr-char
+           "  NOT IN TABLE-ALPHA"
+           INTO excpt-rpt-record
+    END-STRING
+    WRITE excpt-rpt-record.
+
+WRITE-FREQ-REPORT.
+    MOVE SPACES TO freq-rpt-record.
+    STRING "MESSAGE: " str-input(1:msg-length)
+           "  BEST CANDIDATE (shift=" best-shift "): "
+           best-output(1:msg-length)
+           "  SCORE: " best-score
+           INTO freq-rpt-record
+    END-STRING
+    WRITE freq-rpt-record.
+
 PROGRAM-DONE.
     STOP RUN.
